@@ -0,0 +1,107 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. JOB-DRIVER.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT JOB-CONTROL-FILE ASSIGN TO "JOBCTL.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-JOBCTL-STATUS.
+                SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-AUDIT-STATUS.
+                SELECT SUMMARY-FILE ASSIGN TO "SUMMARY.OUT"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+            FILE SECTION.
+            FD  JOB-CONTROL-FILE.
+            COPY JOBCTLRC.
+            FD  AUDIT-FILE.
+            COPY AUDITREC.
+            FD  SUMMARY-FILE.
+            01  SUMMARY-RECORD              PIC X(80).
+            WORKING-STORAGE SECTION.
+            01  WS-JOB-EOF-SW               PIC X VALUE "N".
+                88  JOB-CONTROL-EOF         VALUE "Y".
+            01  WS-JOBCTL-STATUS            PIC XX.
+            01  WS-AUDIT-STATUS             PIC XX.
+            01  WS-AUDIT-EOF-SW             PIC X.
+                88  AUDIT-EOF               VALUE "Y".
+            01  WS-JOB-COUNT                PIC 9999 VALUE 0.
+            01  WS-BATCH-FAILURE-SW         PIC X VALUE "N".
+                88  BATCH-HAD-FAILURE       VALUE "Y".
+            01  SUMMARY-LINE.
+                05  SL-PROGRAM              PIC X(30).
+                05  SL-MAX                  PIC X(8).
+                05  SL-SUM                  PIC X(8).
+                05  SL-STATUS               PIC X(8).
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+            OPEN INPUT JOB-CONTROL-FILE
+            IF WS-JOBCTL-STATUS NOT = "00"
+                DISPLAY "ABEND: JOBCTL.DAT NOT FOUND - RUN HALTED"
+                MOVE 8 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            OPEN OUTPUT SUMMARY-FILE
+            MOVE "CONSOLIDATED BATCH SUMMARY" TO SUMMARY-RECORD
+            WRITE SUMMARY-RECORD
+            MOVE SPACES TO SUMMARY-LINE
+            MOVE "PROGRAM" TO SL-PROGRAM
+            MOVE "MAX" TO SL-MAX
+            MOVE "SUM" TO SL-SUM
+            MOVE "STATUS" TO SL-STATUS
+            MOVE SUMMARY-LINE TO SUMMARY-RECORD
+            WRITE SUMMARY-RECORD
+            PERFORM UNTIL JOB-CONTROL-EOF
+                READ JOB-CONTROL-FILE
+                    AT END
+                        SET JOB-CONTROL-EOF TO TRUE
+                    NOT AT END
+                        PERFORM RUN-ONE-JOB
+                END-READ
+            END-PERFORM
+            CLOSE JOB-CONTROL-FILE
+            CLOSE SUMMARY-FILE
+            DISPLAY "BATCH SUITE COMPLETE - " WS-JOB-COUNT " JOB(S) RUN"
+            IF BATCH-HAD-FAILURE
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
+            STOP RUN.
+        RUN-ONE-JOB.
+            ADD 1 TO WS-JOB-COUNT
+            MOVE SPACES TO SUMMARY-LINE
+            MOVE JCR-PROGRAM-NAME TO SL-PROGRAM
+            CALL JCR-PROGRAM-NAME
+                ON EXCEPTION
+                    MOVE "N/A" TO SL-MAX
+                    MOVE "N/A" TO SL-SUM
+                    MOVE "FAILED" TO SL-STATUS
+                    SET BATCH-HAD-FAILURE TO TRUE
+                NOT ON EXCEPTION
+                    PERFORM READ-LAST-AUDIT-RECORD
+                    MOVE AUDIT-MAX-USED TO SL-MAX
+                    MOVE AUDIT-SUM-RESULT TO SL-SUM
+                    MOVE AUDIT-RETURN-STATUS TO SL-STATUS
+                    IF AUDIT-RETURN-STATUS NOT = "00"
+                        SET BATCH-HAD-FAILURE TO TRUE
+                    END-IF
+            END-CALL
+            MOVE SUMMARY-LINE TO SUMMARY-RECORD
+            WRITE SUMMARY-RECORD.
+        READ-LAST-AUDIT-RECORD.
+            MOVE "N" TO WS-AUDIT-EOF-SW
+            MOVE SPACES TO AUDIT-RECORD
+            OPEN INPUT AUDIT-FILE
+            IF WS-AUDIT-STATUS = "00"
+                PERFORM UNTIL AUDIT-EOF
+                    READ AUDIT-FILE
+                        AT END
+                            SET AUDIT-EOF TO TRUE
+                        NOT AT END
+                            CONTINUE
+                    END-READ
+                END-PERFORM
+                CLOSE AUDIT-FILE
+            END-IF.
