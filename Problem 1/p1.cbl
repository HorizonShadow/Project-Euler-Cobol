@@ -1,24 +1,389 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. HELLO-WORLD.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT PARM-FILE ASSIGN TO "PARMFILE"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-PARM-STATUS.
+                SELECT REPORT-FILE ASSIGN TO "REPORT.OUT"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT DETAIL-FILE ASSIGN TO "DETAIL.OUT"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT CHECKPOINT-FILE ASSIGN TO "CKPT.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-CKPT-STATUS.
+                SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-AUDIT-STATUS.
         DATA DIVISION.
+            FILE SECTION.
+            FD  PARM-FILE.
+            COPY PARMREC.
+            FD  REPORT-FILE.
+            01  REPORT-RECORD               PIC X(80).
+            FD  DETAIL-FILE.
+            COPY DETAILRC.
+            FD  CHECKPOINT-FILE.
+            COPY CKPTREC.
+            FD  AUDIT-FILE.
+            COPY AUDITREC.
             WORKING-STORAGE SECTION.
-            01  SUM   PIC 999999.
+            01  SUM-TOTAL   PIC 999999 VALUE ZERO.
             01  LOOP.
             02 IND PIC 9999 VALUE 0.
             02 MAX PIC 9999 VALUE 1000.
-            02 REM3 PIC 9999.
-            02 REM5 PIC 9999.
-            02 ANS PIC 9999.
+            COPY DVSRTBL.
+            01  WS-DVT-IDX                  PIC 9.
+            01  WS-MATCH-COUNT              PIC 9.
+            01  WS-DETAIL-IDX               PIC 9.
+            01  WS-SINGLE-MATCH-COUNT       PIC 9(6) VALUE ZERO.
+            01  WS-MULTI-MATCH-COUNT        PIC 9(6) VALUE ZERO.
+            01  WS-TOTAL-QUALIFYING-COUNT   PIC 9(6) VALUE ZERO.
+            01  STATS-LINE.
+                05  SL-LABEL                PIC X(20).
+                05  SL-VALUE                PIC X(20).
+            01  WS-RUN-DATE                 PIC 9(8).
+            01  WS-PARM-RUN-DATE            PIC 9(8) VALUE ZERO.
+            01  REPORT-LINE.
+                05  RL-LABEL                PIC X(20).
+                05  RL-VALUE                PIC X(20).
+            01  WS-CKPT-STATUS              PIC XX.
+            01  WS-CKPT-INTERVAL            PIC 9999 VALUE 100.
+            01  WS-CKPT-COUNTER             PIC 9999 VALUE 0.
+            01  WS-RESUMED-SW               PIC X VALUE "N".
+                88  RESUMED-FROM-CKPT       VALUE "Y".
+            01  WS-CKPT-MISMATCH-SW         PIC X VALUE "N".
+                88  CKPT-MISMATCH           VALUE "Y".
+            01  WS-OVERFLOW-SW              PIC X VALUE "N".
+                88  OVERFLOW-DETECTED       VALUE "Y".
+            01  WS-PARM-STATUS              PIC XX.
+            01  WS-AUDIT-STATUS             PIC XX.
+            01  WS-TIME-OF-DAY              PIC 9(8).
+            01  WS-RETURN-STATUS            PIC XX VALUE "00".
+            01  WS-RUN-MODE                 PIC X(20).
+            01  WS-MENU-DONE-SW             PIC X VALUE "N".
+                88  MENU-DONE               VALUE "Y".
+            01  WS-OUTPUT-FORMAT            PIC X VALUE "S".
         PROCEDURE DIVISION.
         MAIN-PARA.
-            PERFORM MAIN-LOOP UNTIL IND=MAX 
-            DISPLAY SUM.
-            ACCEPT SUM.
-            STOP RUN.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+            IF WS-RUN-MODE(1:4) = "MENU"
+                PERFORM MENU-PARA
+                GOBACK
+            END-IF
+            MOVE ZEROS TO PARM-RECORD
+            OPEN INPUT PARM-FILE
+            IF WS-PARM-STATUS = "00"
+                READ PARM-FILE
+                    AT END
+                        DISPLAY "PARMFILE NOT FOUND - USING DEFAULT MAX"
+                    NOT AT END
+                        MOVE PARM-RUN-DATE TO WS-PARM-RUN-DATE
+                END-READ
+                CLOSE PARM-FILE
+            ELSE
+                DISPLAY "PARMFILE NOT FOUND - USING DEFAULT MAX"
+            END-IF
+            MOVE 1000 TO MAX
+            IF PARM-MAX-LIMIT > 0
+                MOVE PARM-MAX-LIMIT TO MAX
+            END-IF
+            PERFORM RESET-RUN-STATE
+            PERFORM SET-DIVISORS
+            PERFORM VALIDATE-MAX
+            PERFORM LOAD-CHECKPOINT
+            IF RESUMED-FROM-CKPT
+                OPEN EXTEND DETAIL-FILE
+            ELSE
+                OPEN OUTPUT DETAIL-FILE
+            END-IF
+            MOVE SPACES TO DETAIL-RECORD
+            PERFORM MAIN-LOOP UNTIL IND = MAX OR OVERFLOW-DETECTED
+            IF OVERFLOW-DETECTED
+                MOVE 7 TO RETURN-CODE
+                GOBACK
+            END-IF
+            CLOSE DETAIL-FILE
+            PERFORM CLEAR-CHECKPOINT
+            PERFORM WRITE-REPORT
+            PERFORM WRITE-AUDIT-LOG
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+        SET-DIVISORS.
+            IF PARM-DIVISOR-COUNT IS NUMERIC AND PARM-DIVISOR-COUNT > 0
+                    AND PARM-DIVISOR-COUNT NOT > 5
+                MOVE PARM-DIVISOR-COUNT TO DVT-COUNT
+                PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                        UNTIL WS-DVT-IDX > DVT-COUNT
+                    MOVE PARM-DIVISOR(WS-DVT-IDX)
+                        TO DVT-VALUE(WS-DVT-IDX)
+                END-PERFORM
+            ELSE
+                MOVE 2 TO DVT-COUNT
+                MOVE 3 TO DVT-VALUE(1)
+                MOVE 5 TO DVT-VALUE(2)
+            END-IF.
+        VALIDATE-MAX.
+            IF MAX IS NOT NUMERIC OR MAX = 0
+                DISPLAY "ABEND: INVALID MAX VALUE " MAX
+                    " - RUN HALTED"
+                MOVE "08" TO WS-RETURN-STATUS
+                MOVE 8 TO RETURN-CODE
+                PERFORM WRITE-AUDIT-LOG
+                GOBACK
+            END-IF.
+        LOAD-CHECKPOINT.
+            MOVE "N" TO WS-RESUMED-SW
+            MOVE "N" TO WS-CKPT-MISMATCH-SW
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CKPT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        PERFORM CHECK-CKPT-SIGNATURE
+                        IF CKPT-MISMATCH
+                            DISPLAY "CHECKPOINT CONFIG MISMATCH - "
+                                "IGNORING, STARTING FROM ZERO"
+                        ELSE
+                            MOVE CKPT-IND TO IND
+                            MOVE CKPT-SUM TO SUM-TOTAL
+                            MOVE CKPT-SINGLE-COUNT
+                                TO WS-SINGLE-MATCH-COUNT
+                            MOVE CKPT-MULTI-COUNT
+                                TO WS-MULTI-MATCH-COUNT
+                            MOVE CKPT-TOTAL-QUALIFYING
+                                TO WS-TOTAL-QUALIFYING-COUNT
+                            PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                                    UNTIL WS-DVT-IDX > 5
+                                MOVE CKPT-DVT-HIT(WS-DVT-IDX)
+                                    TO DVT-HIT-COUNT(WS-DVT-IDX)
+                            END-PERFORM
+                            SET RESUMED-FROM-CKPT TO TRUE
+                            DISPLAY "RESUMING FROM CHECKPOINT AT IND = "
+                                IND
+                        END-IF
+                END-READ
+                CLOSE CHECKPOINT-FILE
+                IF CKPT-MISMATCH
+                    PERFORM CLEAR-CHECKPOINT
+                END-IF
+            END-IF.
+        CHECK-CKPT-SIGNATURE.
+            IF CKPT-MAX NOT = MAX OR CKPT-DVT-COUNT NOT = DVT-COUNT
+                MOVE "Y" TO WS-CKPT-MISMATCH-SW
+            ELSE
+                PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                        UNTIL WS-DVT-IDX > DVT-COUNT
+                    IF CKPT-DVT-VALUE(WS-DVT-IDX)
+                            NOT = DVT-VALUE(WS-DVT-IDX)
+                        MOVE "Y" TO WS-CKPT-MISMATCH-SW
+                    END-IF
+                END-PERFORM
+            END-IF.
+        WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE SPACES TO CKPT-RECORD
+            MOVE IND TO CKPT-IND
+            MOVE SUM-TOTAL TO CKPT-SUM
+            MOVE WS-SINGLE-MATCH-COUNT TO CKPT-SINGLE-COUNT
+            MOVE WS-MULTI-MATCH-COUNT TO CKPT-MULTI-COUNT
+            MOVE WS-TOTAL-QUALIFYING-COUNT TO CKPT-TOTAL-QUALIFYING
+            MOVE MAX TO CKPT-MAX
+            MOVE DVT-COUNT TO CKPT-DVT-COUNT
+            PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                    UNTIL WS-DVT-IDX > 5
+                MOVE DVT-HIT-COUNT(WS-DVT-IDX)
+                    TO CKPT-DVT-HIT(WS-DVT-IDX)
+            END-PERFORM
+            PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                    UNTIL WS-DVT-IDX > DVT-COUNT
+                MOVE DVT-VALUE(WS-DVT-IDX)
+                    TO CKPT-DVT-VALUE(WS-DVT-IDX)
+            END-PERFORM
+            WRITE CKPT-RECORD
+            CLOSE CHECKPOINT-FILE.
+        CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE.
+        WRITE-REPORT.
+            OPEN OUTPUT REPORT-FILE
+            MOVE "PROBLEM 1 - SUM OF MULTIPLES" TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            MOVE "RUN DATE:" TO RL-LABEL
+            MOVE WS-RUN-DATE TO RL-VALUE
+            MOVE REPORT-LINE TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            MOVE "MAX LIMIT USED:" TO RL-LABEL
+            MOVE MAX TO RL-VALUE
+            MOVE REPORT-LINE TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            MOVE "PARM FILE DATED:" TO RL-LABEL
+            MOVE WS-PARM-RUN-DATE TO RL-VALUE
+            MOVE REPORT-LINE TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            MOVE "FINAL SUM:" TO RL-LABEL
+            MOVE SUM-TOTAL TO RL-VALUE
+            MOVE REPORT-LINE TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            MOVE "--- STATISTICS ---" TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                    UNTIL WS-DVT-IDX > DVT-COUNT
+                MOVE SPACES TO STATS-LINE
+                STRING "DIVISOR " DVT-VALUE(WS-DVT-IDX) " COUNT:"
+                    DELIMITED BY SIZE INTO SL-LABEL
+                MOVE DVT-HIT-COUNT(WS-DVT-IDX) TO SL-VALUE
+                MOVE STATS-LINE TO REPORT-RECORD
+                WRITE REPORT-RECORD
+            END-PERFORM
+            MOVE "SINGLE-RULE COUNT:" TO RL-LABEL
+            MOVE WS-SINGLE-MATCH-COUNT TO RL-VALUE
+            MOVE REPORT-LINE TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            MOVE "MULTI-RULE COUNT:" TO RL-LABEL
+            MOVE WS-MULTI-MATCH-COUNT TO RL-VALUE
+            MOVE REPORT-LINE TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            MOVE "TOTAL QUALIFYING:" TO RL-LABEL
+            MOVE WS-TOTAL-QUALIFYING-COUNT TO RL-VALUE
+            MOVE REPORT-LINE TO REPORT-RECORD
+            WRITE REPORT-RECORD
+            CLOSE REPORT-FILE.
+        WRITE-AUDIT-LOG.
+            ACCEPT WS-TIME-OF-DAY FROM TIME
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-STATUS NOT = "00"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            MOVE SPACES TO AUDIT-RECORD
+            MOVE WS-RUN-DATE TO AUDIT-TIMESTAMP(1:8)
+            MOVE WS-TIME-OF-DAY TO AUDIT-TIMESTAMP(9:6)
+            MOVE MAX TO AUDIT-MAX-USED
+            MOVE SUM-TOTAL TO AUDIT-SUM-RESULT
+            MOVE WS-RETURN-STATUS TO AUDIT-RETURN-STATUS
+            WRITE AUDIT-RECORD
+            CLOSE AUDIT-FILE.
+        MENU-PARA.
+            DISPLAY "=== PROBLEM 1 INTERACTIVE INQUIRY MODE ==="
+            PERFORM UNTIL MENU-DONE
+                DISPLAY "ENTER CUTOFF (MAX), OR 0000 TO QUIT: "
+                    WITH NO ADVANCING
+                ACCEPT MAX
+                IF MAX = 0
+                    SET MENU-DONE TO TRUE
+                ELSE
+                    DISPLAY "ENTER NUMBER OF DIVISORS (1-5): "
+                        WITH NO ADVANCING
+                    ACCEPT DVT-COUNT
+                    IF DVT-COUNT < 1 OR DVT-COUNT > 5
+                        MOVE 2 TO DVT-COUNT
+                        MOVE 3 TO DVT-VALUE(1)
+                        MOVE 5 TO DVT-VALUE(2)
+                    ELSE
+                        PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                                UNTIL WS-DVT-IDX > DVT-COUNT
+                            DISPLAY "  DIVISOR " WS-DVT-IDX ": "
+                                WITH NO ADVANCING
+                            ACCEPT DVT-VALUE(WS-DVT-IDX)
+                        END-PERFORM
+                    END-IF
+                    DISPLAY "OUTPUT TO (S)CREEN OR (R)EPORT FILE: "
+                        WITH NO ADVANCING
+                    ACCEPT WS-OUTPUT-FORMAT
+                    PERFORM RESET-RUN-STATE
+                    OPEN OUTPUT DETAIL-FILE
+                    MOVE SPACES TO DETAIL-RECORD
+                    PERFORM MAIN-LOOP
+                        UNTIL IND = MAX OR OVERFLOW-DETECTED
+                    IF OVERFLOW-DETECTED
+                        DISPLAY "AD HOC RUN HALTED - SUM OVERFLOWED - "
+                            "TRY A SMALLER MAX"
+                    ELSE
+                        CLOSE DETAIL-FILE
+                        PERFORM CLEAR-CHECKPOINT
+                        PERFORM WRITE-AUDIT-LOG
+                        IF WS-OUTPUT-FORMAT = "R"
+                                OR WS-OUTPUT-FORMAT = "r"
+                            PERFORM WRITE-REPORT
+                            DISPLAY "REPORT WRITTEN TO REPORT.OUT"
+                        ELSE
+                            DISPLAY "FINAL SUM FOR MAX " MAX " IS "
+                                SUM-TOTAL
+                        END-IF
+                    END-IF
+                END-IF
+            END-PERFORM
+            DISPLAY "=== INTERACTIVE SESSION ENDED ===".
+        RESET-RUN-STATE.
+            MOVE 0 TO IND
+            MOVE ZERO TO SUM-TOTAL
+            MOVE ZERO TO WS-SINGLE-MATCH-COUNT
+            MOVE ZERO TO WS-MULTI-MATCH-COUNT
+            MOVE ZERO TO WS-TOTAL-QUALIFYING-COUNT
+            MOVE 0 TO WS-CKPT-COUNTER
+            MOVE "N" TO WS-OVERFLOW-SW
+            PERFORM VARYING WS-DVT-IDX FROM 1 BY 1 UNTIL WS-DVT-IDX > 5
+                MOVE ZERO TO DVT-HIT-COUNT(WS-DVT-IDX)
+            END-PERFORM.
         MAIN-LOOP.
-            DIVIDE IND BY 3 GIVING ANS REMAINDER REM3.
-            DIVIDE IND BY 5 GIVING ANS REMAINDER REM5.
-            IF REM3 = 0 OR REM5 = 0 THEN
-            ADD IND TO SUM
+            MOVE 0 TO WS-MATCH-COUNT
+            PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                    UNTIL WS-DVT-IDX > DVT-COUNT
+                MOVE "N" TO DVT-MATCH-SW(WS-DVT-IDX)
+                IF DVT-VALUE(WS-DVT-IDX) = 0
+                    MOVE 1 TO DVT-REM(WS-DVT-IDX)
+                ELSE
+                    DIVIDE IND BY DVT-VALUE(WS-DVT-IDX)
+                        GIVING DVT-ANS(WS-DVT-IDX)
+                        REMAINDER DVT-REM(WS-DVT-IDX)
+                        ON SIZE ERROR
+                            MOVE 1 TO DVT-REM(WS-DVT-IDX)
+                    END-DIVIDE
+                END-IF
+                IF DVT-REM(WS-DVT-IDX) = 0
+                    SET DVT-MATCHED(WS-DVT-IDX) TO TRUE
+                    ADD 1 TO WS-MATCH-COUNT
+                END-IF
+            END-PERFORM
+            IF WS-MATCH-COUNT > 0
+                ADD IND TO SUM-TOTAL
+                    ON SIZE ERROR
+                        DISPLAY "ERROR: SUM-TOTAL OVERFLOWED AT IND = "
+                            IND " - RUN HALTED"
+                        MOVE "07" TO WS-RETURN-STATUS
+                        PERFORM WRITE-CHECKPOINT
+                        PERFORM WRITE-AUDIT-LOG
+                        CLOSE DETAIL-FILE
+                        SET OVERFLOW-DETECTED TO TRUE
+                    NOT ON SIZE ERROR
+                        ADD 1 TO WS-TOTAL-QUALIFYING-COUNT
+                        IF WS-MATCH-COUNT = 1
+                            ADD 1 TO WS-SINGLE-MATCH-COUNT
+                        ELSE
+                            ADD 1 TO WS-MULTI-MATCH-COUNT
+                        END-IF
+                        MOVE IND TO DETAIL-IND
+                        MOVE WS-MATCH-COUNT TO DETAIL-MATCH-COUNT
+                        MOVE SPACES TO DETAIL-MATCHED-LIST
+                        MOVE 0 TO WS-DETAIL-IDX
+                        PERFORM VARYING WS-DVT-IDX FROM 1 BY 1
+                                UNTIL WS-DVT-IDX > DVT-COUNT
+                            IF DVT-MATCHED(WS-DVT-IDX)
+                                ADD 1 TO DVT-HIT-COUNT(WS-DVT-IDX)
+                                ADD 1 TO WS-DETAIL-IDX
+                                MOVE DVT-VALUE(WS-DVT-IDX)
+                                    TO DETAIL-MATCHED-DIV(WS-DETAIL-IDX)
+                            END-IF
+                        END-PERFORM
+                        WRITE DETAIL-RECORD
+                END-ADD
+            END-IF.
+            ADD 1 TO IND
+            ADD 1 TO WS-CKPT-COUNTER
+            IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                PERFORM WRITE-CHECKPOINT
+                MOVE 0 TO WS-CKPT-COUNTER
             END-IF.
-            ADD 1 TO IND.
\ No newline at end of file
