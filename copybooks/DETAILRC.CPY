@@ -0,0 +1,11 @@
+      *> Detail register: one record per IND value that qualified
+      *> for the running sum, and which configured divisor(s) it
+      *> matched (generalized past the old hardcoded 3/5 rules).
+       01  DETAIL-RECORD.
+           05  DETAIL-IND              PIC 9999.
+           05  FILLER                  PIC X(3).
+           05  DETAIL-MATCH-COUNT      PIC 9.
+           05  FILLER                  PIC X(3).
+           05  DETAIL-MATCHED-LIST.
+               10  DETAIL-MATCHED-DIV  OCCURS 5 TIMES
+                                        PIC ZZ9.
