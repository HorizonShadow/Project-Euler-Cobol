@@ -0,0 +1,4 @@
+      *> Job-control record: one line per problem program the
+      *> driver should CALL in sequence.
+       01  JOB-CONTROL-RECORD.
+           05  JCR-PROGRAM-NAME        PIC X(30).
