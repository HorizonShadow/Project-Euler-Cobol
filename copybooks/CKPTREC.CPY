@@ -0,0 +1,30 @@
+      *> Restart checkpoint: last IND/SUM-TOTAL pair, plus the
+      *> req008 count-and-breakdown statistics accumulated so far,
+      *> saved so a cancelled run can resume instead of starting
+      *> over at zero and understating the printed totals.
+       01  CKPT-RECORD.
+           05  CKPT-IND                PIC 9999.
+           05  FILLER                  PIC X(1).
+           05  CKPT-SUM                PIC 999999.
+           05  FILLER                  PIC X(1).
+           05  CKPT-SINGLE-COUNT       PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  CKPT-MULTI-COUNT        PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  CKPT-TOTAL-QUALIFYING   PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  CKPT-DVT-HIT-LIST.
+               10  CKPT-DVT-HIT        OCCURS 5 TIMES
+                                        PIC 9(6).
+           05  FILLER                  PIC X(1).
+      *> Config signature: the MAX/divisor set this checkpoint was
+      *> taken under, checked before trusting the rest of the record
+      *> so a run with a different MAX or divisor table can't resume
+      *> from a stale checkpoint left by an unrelated run.
+           05  CKPT-MAX                PIC 9999.
+           05  FILLER                  PIC X(1).
+           05  CKPT-DVT-COUNT          PIC 9.
+           05  FILLER                  PIC X(1).
+           05  CKPT-DVT-VALUE-LIST.
+               10  CKPT-DVT-VALUE      OCCURS 5 TIMES
+                                        PIC 999.
