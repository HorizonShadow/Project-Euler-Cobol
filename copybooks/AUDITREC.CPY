@@ -0,0 +1,11 @@
+      *> Run-history / audit record: one line appended per execution
+      *> so past runs can be compared ("what did this job produce
+      *> last Tuesday versus today") without relying on the console.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC 9(14).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-MAX-USED          PIC 9999.
+           05  FILLER                  PIC X(1).
+           05  AUDIT-SUM-RESULT        PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-RETURN-STATUS     PIC XX.
