@@ -0,0 +1,15 @@
+      *> Configurable divisor table driving the OCCURS-based
+      *> "multiple of N" check (replaces the old hardcoded 3/5
+      *> divisors). Broken out into its own copybook, same as
+      *> PARMREC/DETAILRC/CKPTREC/AUDITREC/JOBCTLRC, so other
+      *> problem programs can COPY the same layout instead of
+      *> maintaining near-duplicate copies of it.
+       01  DIVISOR-TABLE.
+           05  DVT-COUNT               PIC 9 VALUE 2.
+           05  DVT-ENTRY OCCURS 5 TIMES.
+               10  DVT-VALUE           PIC 999.
+               10  DVT-REM             PIC 999.
+               10  DVT-ANS             PIC 9999.
+               10  DVT-MATCH-SW        PIC X.
+                   88  DVT-MATCHED     VALUE "Y".
+               10  DVT-HIT-COUNT       PIC 9(6) VALUE ZERO.
