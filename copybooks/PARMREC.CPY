@@ -0,0 +1,13 @@
+      *> Run parameter record for Problem 1 style jobs.
+      *> Date-stamped so operators can tell which override is in
+      *> effect; MAX-LIMIT replaces the old hardcoded loop cutoff.
+      *> PARM-DIVISOR-COUNT/PARM-DIVISOR drive the configurable
+      *> divisor set (defaults to 3 and 5 when left blank/zero, so
+      *> older two-field parameter files still work unchanged).
+       01  PARM-RECORD.
+           05  PARM-RUN-DATE           PIC 9(8).
+           05  PARM-MAX-LIMIT          PIC 9(4).
+           05  PARM-DIVISOR-COUNT      PIC 9.
+           05  PARM-DIVISOR-LIST.
+               10  PARM-DIVISOR        OCCURS 5 TIMES
+                                        PIC 999.
